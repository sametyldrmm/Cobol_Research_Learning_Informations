@@ -0,0 +1,88 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ROSTEXTR.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT ROSTER-MASTER ASSIGN TO 'roster.dat'
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS SEQUENTIAL
+    RECORD KEY IS MAINT-ID
+    FILE STATUS IS WS-MAINT-STATUS.
+SELECT ROSTER-OUT ASSIGN TO 'input.txt'
+    ORGANIZATION LINE SEQUENTIAL.
+SELECT AUDIT-LOG-FILE ASSIGN TO 'audit.log'
+    ORGANIZATION LINE SEQUENTIAL
+    FILE STATUS IS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ROSTER-MASTER.
+COPY ROSTREC REPLACING ==RECNAME== BY ==MAINT-RECORD==,
+                       ==F-ID==    BY ==MAINT-ID==,
+                       ==F-NAME==  BY ==MAINT-NAME==,
+                       ==F-ADDR==  BY ==MAINT-ADDRESS==,
+                       ==F-STATUS== BY ==MAINT-STATUS==.
+FD  ROSTER-OUT.
+COPY ROSTREC REPLACING ==RECNAME== BY ==OUT-RECORD==,
+                       ==F-ID==    BY ==OUT-ID==,
+                       ==F-NAME==  BY ==OUT-NAME==,
+                       ==F-ADDR==  BY ==OUT-ADDRESS==,
+                       ==F-STATUS== BY ==OUT-STATUS==.
+FD  AUDIT-LOG-FILE.
+COPY AUDITREC.
+
+WORKING-STORAGE SECTION.
+01 WS-MAINT-STATUS    PIC X(2) VALUE "00".
+01 WS-AUDIT-STATUS    PIC X(2) VALUE "00".
+01 WS-EOF-SW          PIC X(1) VALUE "N".
+01 WS-RECS-EXTRACTED  PIC 9(7) VALUE ZERO.
+
+PROCEDURE DIVISION.
+       OPEN INPUT ROSTER-MASTER
+       OPEN OUTPUT ROSTER-OUT
+
+       IF WS-MAINT-STATUS = "35"
+           DISPLAY "Roster master not found - nothing to extract"
+           MOVE "Y" TO WS-EOF-SW
+       END-IF
+
+       PERFORM UNTIL WS-EOF-SW = "Y"
+           READ ROSTER-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   PERFORM WRITE-EXTRACT-RECORD
+           END-READ
+       END-PERFORM
+
+       IF WS-MAINT-STATUS NOT = "35"
+           CLOSE ROSTER-MASTER
+       END-IF
+       CLOSE ROSTER-OUT
+
+       DISPLAY "Roster master records extracted: " WS-RECS-EXTRACTED
+
+       PERFORM WRITE-AUDIT-RECORD
+
+       STOP RUN.
+
+WRITE-EXTRACT-RECORD.
+       MOVE MAINT-ID      TO OUT-ID
+       MOVE MAINT-NAME    TO OUT-NAME
+       MOVE MAINT-ADDRESS TO OUT-ADDRESS
+       MOVE MAINT-STATUS  TO OUT-STATUS
+       WRITE OUT-RECORD
+       ADD 1 TO WS-RECS-EXTRACTED.
+
+WRITE-AUDIT-RECORD.
+       OPEN EXTEND AUDIT-LOG-FILE
+       IF WS-AUDIT-STATUS NOT = "00"
+           OPEN OUTPUT AUDIT-LOG-FILE
+       END-IF
+       MOVE "ROSTEXTR"         TO AUDIT-JOB-NAME
+       MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+       MOVE WS-RECS-EXTRACTED  TO AUDIT-RECS-READ
+       MOVE WS-RECS-EXTRACTED  TO AUDIT-RECS-WRITTEN
+       MOVE RETURN-CODE        TO AUDIT-RETURN-CODE
+       WRITE AUDIT-RECORD
+       CLOSE AUDIT-LOG-FILE.
