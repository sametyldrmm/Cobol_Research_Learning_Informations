@@ -0,0 +1,157 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. VALEDIT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT ROSTER-IN ASSIGN TO 'input.txt'
+    ORGANIZATION LINE SEQUENTIAL
+    FILE STATUS IS WS-ROSTER-STATUS.
+SELECT ROSTER-OUT ASSIGN TO 'input.ok'
+    ORGANIZATION LINE SEQUENTIAL.
+SELECT EXCEPTION-FILE ASSIGN TO 'roster_exceptions.txt'
+    ORGANIZATION LINE SEQUENTIAL.
+SELECT AUDIT-LOG-FILE ASSIGN TO 'audit.log'
+    ORGANIZATION LINE SEQUENTIAL
+    FILE STATUS IS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ROSTER-IN
+    RECORD IS VARYING IN SIZE FROM 1 TO 76
+    DEPENDING ON WS-IN-LEN.
+COPY ROSTREC REPLACING ==RECNAME== BY ==IN-RECORD==,
+                       ==F-ID==    BY ==IN-ID==,
+                       ==F-NAME==  BY ==IN-NAME==,
+                       ==F-ADDR==  BY ==IN-ADDRESS==,
+                       ==F-STATUS== BY ==IN-STATUS==.
+FD  ROSTER-OUT.
+COPY ROSTREC REPLACING ==RECNAME== BY ==OUT-RECORD==,
+                       ==F-ID==    BY ==OUT-ID==,
+                       ==F-NAME==  BY ==OUT-NAME==,
+                       ==F-ADDR==  BY ==OUT-ADDRESS==,
+                       ==F-STATUS== BY ==OUT-STATUS==.
+FD  EXCEPTION-FILE.
+COPY EXCPREC.
+FD  AUDIT-LOG-FILE.
+COPY AUDITREC.
+
+WORKING-STORAGE SECTION.
+01 WS-EOF-SW          PIC X(1)  VALUE "N".
+01 WS-ROSTER-STATUS   PIC X(2) VALUE "00".
+01 WS-IN-LEN          PIC 9(4) COMP VALUE ZERO.
+01 WS-AUDIT-STATUS    PIC X(2) VALUE "00".
+01 WS-RECS-READ       PIC 9(7) VALUE ZERO.
+01 WS-RECS-VALID      PIC 9(7) VALUE ZERO.
+01 WS-RECS-REJECTED   PIC 9(7) VALUE ZERO.
+01 WS-LOWVAL-COUNT    PIC 9(3) VALUE ZERO.
+01 WS-VALID-STATUSES  PIC X(9) VALUE "A I P ".
+01 WS-STATUS-OK-SW    PIC X(1) VALUE "N".
+01 WS-REJECT-REASON   PIC X(30) VALUE SPACES.
+
+PROCEDURE DIVISION.
+       OPEN INPUT ROSTER-IN
+       OPEN OUTPUT ROSTER-OUT
+       OPEN OUTPUT EXCEPTION-FILE
+
+       PERFORM UNTIL WS-EOF-SW = "Y"
+           READ ROSTER-IN
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   IF WS-IN-LEN NOT = 76
+                       ADD 1 TO WS-RECS-READ
+                       MOVE "RECORD LENGTH MISMATCH" TO WS-REJECT-REASON
+                       PERFORM REJECT-RECORD
+                   ELSE
+                       PERFORM EDIT-ROSTER-RECORD
+                   END-IF
+           END-READ
+       END-PERFORM
+
+       CLOSE ROSTER-IN
+       CLOSE ROSTER-OUT
+       CLOSE EXCEPTION-FILE
+
+       DISPLAY "Roster records read:     " WS-RECS-READ
+       DISPLAY "Roster records valid:    " WS-RECS-VALID
+       DISPLAY "Roster records rejected: " WS-RECS-REJECTED
+
+       IF WS-RECS-READ > ZERO AND WS-RECS-VALID = ZERO
+           MOVE 8 TO RETURN-CODE
+       ELSE
+           IF WS-RECS-REJECTED > ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE ZERO TO RETURN-CODE
+           END-IF
+       END-IF
+
+       PERFORM WRITE-AUDIT-RECORD
+
+       STOP RUN.
+
+EDIT-ROSTER-RECORD.
+       ADD 1 TO WS-RECS-READ
+       IF IN-NAME = SPACES
+           MOVE "BLANK NAME" TO WS-REJECT-REASON
+           PERFORM REJECT-RECORD
+       ELSE
+           IF IN-ID IS NOT NUMERIC
+               MOVE "NON-NUMERIC ID" TO WS-REJECT-REASON
+               PERFORM REJECT-RECORD
+           ELSE
+               PERFORM CHECK-CHARACTER-SET
+               IF WS-LOWVAL-COUNT > ZERO
+                   MOVE "INVALID CHARACTER SET" TO WS-REJECT-REASON
+                   PERFORM REJECT-RECORD
+               ELSE
+                   PERFORM CHECK-STATUS-CODE
+                   IF WS-STATUS-OK-SW = "N"
+                       MOVE "INVALID STATUS CODE" TO WS-REJECT-REASON
+                       PERFORM REJECT-RECORD
+                   ELSE
+                       MOVE IN-ID      TO OUT-ID
+                       MOVE IN-NAME    TO OUT-NAME
+                       MOVE IN-ADDRESS TO OUT-ADDRESS
+                       MOVE IN-STATUS  TO OUT-STATUS
+                       WRITE OUT-RECORD
+                       ADD 1 TO WS-RECS-VALID
+                   END-IF
+               END-IF
+           END-IF
+       END-IF.
+
+CHECK-CHARACTER-SET.
+       MOVE ZERO TO WS-LOWVAL-COUNT
+       INSPECT IN-NAME    TALLYING WS-LOWVAL-COUNT FOR ALL LOW-VALUE
+       INSPECT IN-ADDRESS TALLYING WS-LOWVAL-COUNT FOR ALL LOW-VALUE.
+
+CHECK-STATUS-CODE.
+       MOVE "N" TO WS-STATUS-OK-SW
+       IF IN-STATUS NOT = SPACE
+           IF WS-VALID-STATUSES(1:1) = IN-STATUS
+           OR WS-VALID-STATUSES(3:1) = IN-STATUS
+           OR WS-VALID-STATUSES(5:1) = IN-STATUS
+               MOVE "Y" TO WS-STATUS-OK-SW
+           END-IF
+       END-IF.
+
+REJECT-RECORD.
+       MOVE IN-ID   TO EXCP-FIELD1
+       MOVE IN-NAME TO EXCP-FIELD2
+       MOVE WS-REJECT-REASON TO EXCP-REASON
+       WRITE EXCP-RECORD
+       ADD 1 TO WS-RECS-REJECTED.
+
+WRITE-AUDIT-RECORD.
+       OPEN EXTEND AUDIT-LOG-FILE
+       IF WS-AUDIT-STATUS NOT = "00"
+           OPEN OUTPUT AUDIT-LOG-FILE
+       END-IF
+       MOVE "VALEDIT"          TO AUDIT-JOB-NAME
+       MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+       MOVE WS-RECS-READ       TO AUDIT-RECS-READ
+       MOVE WS-RECS-VALID      TO AUDIT-RECS-WRITTEN
+       MOVE RETURN-CODE        TO AUDIT-RETURN-CODE
+       WRITE AUDIT-RECORD
+       CLOSE AUDIT-LOG-FILE.
