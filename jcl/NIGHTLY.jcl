@@ -0,0 +1,84 @@
+//NIGHTLY  JOB  (ACCTG),'ROSTER/CALC CYCLE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  NIGHTLY ROSTER/CALCULATOR CYCLE
+//*  ----------------------------------------------------------------
+//*  STEP003 extracts the online-maintained roster master (roster.dat,
+//*  kept current by the ROSTMAINT add/change/delete/inquire menu)
+//*  into the same flat-file shape STEP005 edits, so a maintenance
+//*  change actually reaches the nightly roster copy instead of
+//*  requiring a hand edit of the raw extract. STEP005 edits that
+//*  extract, STEP010 runs the roster copy (READ) against VALEDIT's
+//*  cleansed output, STEP020 runs the batch number-pair calculator -
+//*  load module ADDTWO, link-edited from PROGRAM-ID ADD-TWO-NUMBERS
+//*  (add_two_numbers.cob) under the 8-character name this shop's
+//*  linkage editor requires - and STEP030/STEP040 print the roster
+//*  listing report (RSTRPT) and build the downstream interface
+//*  extract (IFACEXPT) off STEP010's output, so both run every night
+//*  instead of being hand-run utilities. Each step sets RETURN-CODE
+//*  (see req 002/003/005/006) and COND= on the following steps stops
+//*  the chain before a failure upstream can feed bad data downstream.
+//*  All steps also append to the shared AUDITLOG dataset (req 005).
+//*  ----------------------------------------------------------------
+//*
+//STEP003  EXEC PGM=ROSTEXTR
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ROSTIN   DD DSN=PROD.ROSTER.MASTER,DISP=SHR
+//ROSTOUT  DD DSN=PROD.ROSTER.INPUT(+1),DISP=(NEW,CATLG,DELETE),
+//             DCB=(LRECL=76,RECFM=FB),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP005  EXEC PGM=VALEDIT,COND=(4,GE,STEP003)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ROSTIN   DD DSN=*.STEP003.ROSTOUT,DISP=(OLD,PASS)
+//ROSTOUT  DD DSN=PROD.ROSTER.VALID(+1),DISP=(NEW,CATLG,DELETE),
+//             DCB=(LRECL=76,RECFM=FB),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ROSTEXCP DD DSN=PROD.ROSTER.EXCEPTIONS(+1),DISP=(NEW,CATLG,DELETE),
+//             DCB=(LRECL=90,RECFM=FB),
+//             SPACE=(TRK,(2,2)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP010  EXEC PGM=READ,COND=(4,GE,STEP005)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ROSTIN   DD DSN=*.STEP005.ROSTOUT,DISP=(OLD,PASS)
+//ROSTOUT  DD DSN=PROD.ROSTER.OUTPUT(+1),DISP=(NEW,CATLG,DELETE),
+//             DCB=(LRECL=76,RECFM=FB),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CKPT     DD DSN=PROD.ROSTER.CHECKPOINT,DISP=SHR
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=ADDTWO,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANIN   DD DSN=PROD.CALC.TRANSACTIONS(0),DISP=SHR
+//RESULTS  DD DSN=PROD.CALC.RESULTS(+1),DISP=(NEW,CATLG,DELETE),
+//             DCB=(LRECL=9,RECFM=FB),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CALCEXCP DD DSN=PROD.CALC.EXCEPTIONS(+1),DISP=(NEW,CATLG,DELETE),
+//             DCB=(LRECL=90,RECFM=FB),
+//             SPACE=(TRK,(2,2)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=RSTRPT,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ROSTIN   DD DSN=*.STEP010.ROSTOUT,DISP=(OLD,PASS)
+//RPTOUT   DD DSN=PROD.ROSTER.REPORT(+1),DISP=(NEW,CATLG,DELETE),
+//             DCB=(LRECL=84,RECFM=FB),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=IFACEXPT,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ROSTIN   DD DSN=*.STEP010.ROSTOUT,DISP=(OLD,PASS)
+//IFCOUT   DD DSN=PROD.ROSTER.INTERFACE(+1),DISP=(NEW,CATLG,DELETE),
+//             DCB=(LRECL=80,RECFM=FB),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//
