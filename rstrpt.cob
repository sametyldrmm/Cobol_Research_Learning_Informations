@@ -0,0 +1,132 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RSTRPT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT ROSTER-IN ASSIGN TO 'output.txt'
+    ORGANIZATION LINE SEQUENTIAL.
+SELECT REPORT-FILE ASSIGN TO 'roster_report.txt'
+    ORGANIZATION LINE SEQUENTIAL.
+SELECT AUDIT-LOG-FILE ASSIGN TO 'audit.log'
+    ORGANIZATION LINE SEQUENTIAL
+    FILE STATUS IS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ROSTER-IN.
+COPY ROSTREC REPLACING ==RECNAME== BY ==IN-RECORD==,
+                       ==F-ID==    BY ==IN-ID==,
+                       ==F-NAME==  BY ==IN-NAME==,
+                       ==F-ADDR==  BY ==IN-ADDRESS==,
+                       ==F-STATUS== BY ==IN-STATUS==.
+FD  REPORT-FILE.
+01 REPORT-LINE         PIC X(84).
+FD  AUDIT-LOG-FILE.
+COPY AUDITREC.
+
+WORKING-STORAGE SECTION.
+01 WS-EOF-SW           PIC X(1) VALUE "N".
+01 WS-PAGE-NUM         PIC 9(3) VALUE ZERO.
+01 WS-LINES-ON-PAGE    PIC 9(3) VALUE ZERO.
+01 WS-LINES-PER-PAGE   PIC 9(3) VALUE 20.
+01 WS-TOTAL-COUNT      PIC 9(7) VALUE ZERO.
+01 WS-RUN-DATE         PIC X(10) VALUE SPACES.
+01 WS-CURRENT-DATE     PIC X(21) VALUE SPACES.
+01 WS-AUDIT-STATUS     PIC X(2) VALUE "00".
+
+01 WS-DETAIL-LINE.
+   05 FILLER           PIC X(2)  VALUE SPACES.
+   05 DL-ID            PIC 9(5).
+   05 FILLER           PIC X(2)  VALUE SPACES.
+   05 DL-NAME          PIC X(30).
+   05 FILLER           PIC X(2)  VALUE SPACES.
+   05 DL-ADDRESS       PIC X(40).
+   05 FILLER           PIC X(2)  VALUE SPACES.
+   05 DL-STATUS        PIC X(1).
+
+PROCEDURE DIVISION.
+       MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+       MOVE WS-CURRENT-DATE(1:4)  TO WS-RUN-DATE(1:4)
+       MOVE "-"                  TO WS-RUN-DATE(5:1)
+       MOVE WS-CURRENT-DATE(5:2) TO WS-RUN-DATE(6:2)
+       MOVE "-"                  TO WS-RUN-DATE(8:1)
+       MOVE WS-CURRENT-DATE(7:2) TO WS-RUN-DATE(9:2)
+
+       OPEN INPUT ROSTER-IN
+       OPEN OUTPUT REPORT-FILE
+
+       PERFORM UNTIL WS-EOF-SW = "Y"
+           READ ROSTER-IN
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   PERFORM PRINT-DETAIL-LINE
+           END-READ
+       END-PERFORM
+
+       IF WS-LINES-ON-PAGE > ZERO
+           PERFORM PRINT-PAGE-COUNT
+       END-IF
+       PERFORM PRINT-FINAL-TOTAL
+
+       CLOSE ROSTER-IN
+       CLOSE REPORT-FILE
+
+       PERFORM WRITE-AUDIT-RECORD
+
+       STOP RUN.
+
+PRINT-DETAIL-LINE.
+       IF WS-LINES-ON-PAGE = ZERO OR WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+           IF WS-LINES-ON-PAGE > ZERO
+               PERFORM PRINT-PAGE-COUNT
+           END-IF
+           PERFORM PRINT-PAGE-HEADER
+       END-IF
+       MOVE IN-ID      TO DL-ID
+       MOVE IN-NAME    TO DL-NAME
+       MOVE IN-ADDRESS TO DL-ADDRESS
+       MOVE IN-STATUS  TO DL-STATUS
+       MOVE WS-DETAIL-LINE TO REPORT-LINE
+       WRITE REPORT-LINE
+       ADD 1 TO WS-LINES-ON-PAGE
+       ADD 1 TO WS-TOTAL-COUNT.
+
+PRINT-PAGE-COUNT.
+       MOVE SPACES TO REPORT-LINE
+       STRING "LINES THIS PAGE: " WS-LINES-ON-PAGE
+               DELIMITED BY SIZE INTO REPORT-LINE
+       WRITE REPORT-LINE.
+
+PRINT-PAGE-HEADER.
+       ADD 1 TO WS-PAGE-NUM
+       MOVE ZERO TO WS-LINES-ON-PAGE
+       MOVE SPACES TO REPORT-LINE
+       STRING "ROSTER LISTING" "   RUN DATE: " WS-RUN-DATE
+               "   PAGE: " WS-PAGE-NUM
+               DELIMITED BY SIZE INTO REPORT-LINE
+       WRITE REPORT-LINE
+       MOVE SPACES TO REPORT-LINE
+       STRING "  ID       NAME" DELIMITED BY SIZE INTO REPORT-LINE
+       WRITE REPORT-LINE.
+
+PRINT-FINAL-TOTAL.
+       MOVE SPACES TO REPORT-LINE
+       WRITE REPORT-LINE
+       MOVE SPACES TO REPORT-LINE
+       STRING "TOTAL ROSTER RECORDS LISTED: " WS-TOTAL-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+       WRITE REPORT-LINE.
+
+WRITE-AUDIT-RECORD.
+       OPEN EXTEND AUDIT-LOG-FILE
+       IF WS-AUDIT-STATUS NOT = "00"
+           OPEN OUTPUT AUDIT-LOG-FILE
+       END-IF
+       MOVE "RSTRPT"           TO AUDIT-JOB-NAME
+       MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+       MOVE WS-TOTAL-COUNT     TO AUDIT-RECS-READ
+       MOVE WS-TOTAL-COUNT     TO AUDIT-RECS-WRITTEN
+       MOVE RETURN-CODE        TO AUDIT-RETURN-CODE
+       WRITE AUDIT-RECORD
+       CLOSE AUDIT-LOG-FILE.
