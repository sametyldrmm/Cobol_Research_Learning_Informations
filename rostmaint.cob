@@ -0,0 +1,132 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ROSTMAINT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT ROSTER-MASTER ASSIGN TO 'roster.dat'
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS MAINT-ID
+    FILE STATUS IS WS-MAINT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ROSTER-MASTER.
+COPY ROSTREC REPLACING ==RECNAME== BY ==MAINT-RECORD==,
+                       ==F-ID==    BY ==MAINT-ID==,
+                       ==F-NAME==  BY ==MAINT-NAME==,
+                       ==F-ADDR==  BY ==MAINT-ADDRESS==,
+                       ==F-STATUS== BY ==MAINT-STATUS==.
+
+WORKING-STORAGE SECTION.
+01 WS-MAINT-STATUS    PIC X(2) VALUE "00".
+01 WS-MENU-CHOICE     PIC X(1) VALUE SPACE.
+01 WS-DONE-SW         PIC X(1) VALUE "N".
+
+PROCEDURE DIVISION.
+       OPEN I-O ROSTER-MASTER
+       IF WS-MAINT-STATUS = "35"
+           OPEN OUTPUT ROSTER-MASTER
+           CLOSE ROSTER-MASTER
+           OPEN I-O ROSTER-MASTER
+       END-IF
+
+       PERFORM UNTIL WS-DONE-SW = "Y"
+           PERFORM DISPLAY-MENU
+           PERFORM PROCESS-CHOICE
+       END-PERFORM
+
+       CLOSE ROSTER-MASTER
+       STOP RUN.
+
+DISPLAY-MENU.
+       DISPLAY " "
+       DISPLAY "ROSTER MAINTENANCE MENU"
+       DISPLAY "1. Add roster entry"
+       DISPLAY "2. Change roster entry"
+       DISPLAY "3. Delete roster entry"
+       DISPLAY "4. Inquire roster entry"
+       DISPLAY "5. Exit"
+       DISPLAY "Enter choice: "
+       ACCEPT WS-MENU-CHOICE.
+
+PROCESS-CHOICE.
+       EVALUATE WS-MENU-CHOICE
+           WHEN "1"
+               PERFORM ADD-ROSTER-ENTRY
+           WHEN "2"
+               PERFORM CHANGE-ROSTER-ENTRY
+           WHEN "3"
+               PERFORM DELETE-ROSTER-ENTRY
+           WHEN "4"
+               PERFORM INQUIRE-ROSTER-ENTRY
+           WHEN "5"
+               MOVE "Y" TO WS-DONE-SW
+           WHEN OTHER
+               DISPLAY "Invalid choice - try again"
+       END-EVALUATE.
+
+ADD-ROSTER-ENTRY.
+       DISPLAY "Enter ID (5 digits): "
+       ACCEPT MAINT-ID
+       DISPLAY "Enter name: "
+       ACCEPT MAINT-NAME
+       DISPLAY "Enter address: "
+       ACCEPT MAINT-ADDRESS
+       DISPLAY "Enter status code: "
+       ACCEPT MAINT-STATUS
+       WRITE MAINT-RECORD
+       IF WS-MAINT-STATUS NOT = "00"
+           DISPLAY "Add failed - ID already exists, status " WS-MAINT-STATUS
+       ELSE
+           DISPLAY "Roster entry added"
+       END-IF.
+
+CHANGE-ROSTER-ENTRY.
+       DISPLAY "Enter ID to change: "
+       ACCEPT MAINT-ID
+       READ ROSTER-MASTER
+           INVALID KEY
+               DISPLAY "No roster entry found for that ID"
+           NOT INVALID KEY
+               DISPLAY "Enter new name: "
+               ACCEPT MAINT-NAME
+               DISPLAY "Enter new address: "
+               ACCEPT MAINT-ADDRESS
+               DISPLAY "Enter new status code: "
+               ACCEPT MAINT-STATUS
+               REWRITE MAINT-RECORD
+               IF WS-MAINT-STATUS NOT = "00"
+                   DISPLAY "Change failed - status " WS-MAINT-STATUS
+               ELSE
+                   DISPLAY "Roster entry changed"
+               END-IF
+       END-READ.
+
+DELETE-ROSTER-ENTRY.
+       DISPLAY "Enter ID to delete: "
+       ACCEPT MAINT-ID
+       READ ROSTER-MASTER
+           INVALID KEY
+               DISPLAY "No roster entry found for that ID"
+           NOT INVALID KEY
+               DELETE ROSTER-MASTER RECORD
+               IF WS-MAINT-STATUS NOT = "00"
+                   DISPLAY "Delete failed - status " WS-MAINT-STATUS
+               ELSE
+                   DISPLAY "Roster entry deleted"
+               END-IF
+       END-READ.
+
+INQUIRE-ROSTER-ENTRY.
+       DISPLAY "Enter ID to inquire: "
+       ACCEPT MAINT-ID
+       READ ROSTER-MASTER
+           INVALID KEY
+               DISPLAY "No roster entry found for that ID"
+           NOT INVALID KEY
+               DISPLAY "ID:      " MAINT-ID
+               DISPLAY "Name:    " MAINT-NAME
+               DISPLAY "Address: " MAINT-ADDRESS
+               DISPLAY "Status:  " MAINT-STATUS
+       END-READ.
