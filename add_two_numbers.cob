@@ -1,17 +1,107 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. ADD-TWO-NUMBERS.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT TRAN-FILE ASSIGN TO 'transactions.txt'
+    ORGANIZATION LINE SEQUENTIAL.
+SELECT RESULT-FILE ASSIGN TO 'results.txt'
+    ORGANIZATION LINE SEQUENTIAL.
+SELECT EXCEPTION-FILE ASSIGN TO 'calc_exceptions.txt'
+    ORGANIZATION LINE SEQUENTIAL.
+SELECT AUDIT-LOG-FILE ASSIGN TO 'audit.log'
+    ORGANIZATION LINE SEQUENTIAL
+    FILE STATUS IS WS-AUDIT-STATUS.
 
 DATA DIVISION.
+FILE SECTION.
+FD  TRAN-FILE.
+COPY TRANREC.
+FD  RESULT-FILE.
+COPY RESLTREC.
+FD  EXCEPTION-FILE.
+COPY EXCPREC.
+FD  AUDIT-LOG-FILE.
+COPY AUDITREC.
+
 WORKING-STORAGE SECTION.
-01 NUM1 PIC 9(3).
-01 NUM2 PIC 9(3).
-01 NUM3 PIC 9(3).
+01 WS-EOF-SW          PIC X(1)  VALUE "N".
+01 WS-AUDIT-STATUS    PIC X(2) VALUE "00".
+01 WS-NUM1            PIC 9(3).
+01 WS-NUM2            PIC 9(3).
+01 WS-SUM             PIC 9(4).
+01 WS-RECS-READ       PIC 9(5) VALUE ZERO.
+01 WS-RECS-ACCEPTED   PIC 9(5) VALUE ZERO.
+01 WS-RECS-REJECTED   PIC 9(5) VALUE ZERO.
 
 PROCEDURE DIVISION.
-    DISPLAY "Enter the first number: ".
-    ACCEPT NUM1.
-    DISPLAY "Enter the second number: ".
-    ACCEPT NUM2.
-    COMPUTE NUM3 = NUM1 + NUM2.
-    DISPLAY "The sum of the two numbers is ", NUM3.
-    STOP RUN.
\ No newline at end of file
+       OPEN INPUT TRAN-FILE
+       OPEN OUTPUT RESULT-FILE
+       OPEN OUTPUT EXCEPTION-FILE
+
+       PERFORM UNTIL WS-EOF-SW = "Y"
+           READ TRAN-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   PERFORM PROCESS-TRANSACTION
+           END-READ
+       END-PERFORM
+
+       CLOSE TRAN-FILE
+       CLOSE RESULT-FILE
+       CLOSE EXCEPTION-FILE
+
+       DISPLAY "Transactions read:     " WS-RECS-READ
+       DISPLAY "Transactions accepted: " WS-RECS-ACCEPTED
+       DISPLAY "Transactions rejected: " WS-RECS-REJECTED
+
+       IF WS-RECS-REJECTED > ZERO
+           MOVE 4 TO RETURN-CODE
+       ELSE
+           MOVE ZERO TO RETURN-CODE
+       END-IF
+
+       PERFORM WRITE-AUDIT-RECORD
+
+       STOP RUN.
+
+WRITE-AUDIT-RECORD.
+       OPEN EXTEND AUDIT-LOG-FILE
+       IF WS-AUDIT-STATUS NOT = "00"
+           OPEN OUTPUT AUDIT-LOG-FILE
+       END-IF
+       MOVE "ADDTWO"           TO AUDIT-JOB-NAME
+       MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+       MOVE WS-RECS-READ       TO AUDIT-RECS-READ
+       MOVE WS-RECS-ACCEPTED   TO AUDIT-RECS-WRITTEN
+       MOVE RETURN-CODE        TO AUDIT-RETURN-CODE
+       WRITE AUDIT-RECORD
+       CLOSE AUDIT-LOG-FILE.
+
+PROCESS-TRANSACTION.
+       ADD 1 TO WS-RECS-READ
+       IF TRAN-NUM1 IS NOT NUMERIC OR TRAN-NUM2 IS NOT NUMERIC
+           MOVE TRAN-NUM1 TO EXCP-FIELD1
+           MOVE TRAN-NUM2 TO EXCP-FIELD2
+           MOVE "NON-NUMERIC INPUT" TO EXCP-REASON
+           WRITE EXCP-RECORD
+           ADD 1 TO WS-RECS-REJECTED
+       ELSE
+           MOVE TRAN-NUM1 TO WS-NUM1
+           MOVE TRAN-NUM2 TO WS-NUM2
+           COMPUTE WS-SUM = WS-NUM1 + WS-NUM2
+           IF WS-SUM > 999
+               MOVE TRAN-NUM1 TO EXCP-FIELD1
+               MOVE TRAN-NUM2 TO EXCP-FIELD2
+               MOVE "SUM OVERFLOWS PIC 9(3)" TO EXCP-REASON
+               WRITE EXCP-RECORD
+               ADD 1 TO WS-RECS-REJECTED
+           ELSE
+               MOVE WS-NUM1 TO RESULT-NUM1
+               MOVE WS-NUM2 TO RESULT-NUM2
+               MOVE WS-SUM TO RESULT-SUM
+               WRITE RESULT-RECORD
+               ADD 1 TO WS-RECS-ACCEPTED
+           END-IF
+       END-IF.
