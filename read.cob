@@ -3,36 +3,157 @@ PROGRAM-ID. READ.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-SELECT MY-FILE ASSIGN TO 'input.txt'.
-SELECT MY-FILE2 ASSIGN TO 'output.txt'.
+SELECT MY-FILE ASSIGN TO 'input.ok'
+    ORGANIZATION LINE SEQUENTIAL.
+SELECT MY-FILE2 ASSIGN TO 'output.txt'
+    ORGANIZATION LINE SEQUENTIAL.
+SELECT CHECKPOINT-FILE ASSIGN TO 'read.ckpt'
+    ORGANIZATION LINE SEQUENTIAL
+    FILE STATUS IS WS-CKPT-STATUS.
+SELECT AUDIT-LOG-FILE ASSIGN TO 'audit.log'
+    ORGANIZATION LINE SEQUENTIAL
+    FILE STATUS IS WS-AUDIT-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 FD  MY-FILE.
-01 MY-RECORD.
-   05 MY-NAME         PIC X(1).
+COPY ROSTREC REPLACING ==RECNAME== BY ==MY-RECORD==,
+                       ==F-ID==    BY ==MY-ID==,
+                       ==F-NAME==  BY ==MY-NAME==,
+                       ==F-ADDR==  BY ==MY-ADDRESS==,
+                       ==F-STATUS== BY ==MY-STATUS==.
 FD  MY-FILE2.
-01 MY-WRİTER.
-   05 MY-NAME2         PIC X(2).
+COPY ROSTREC REPLACING ==RECNAME== BY ==MY-WRITER==,
+                       ==F-ID==    BY ==MY-ID2==,
+                       ==F-NAME==  BY ==MY-NAME2==,
+                       ==F-ADDR==  BY ==MY-ADDRESS2==,
+                       ==F-STATUS== BY ==MY-STATUS2==.
+FD  CHECKPOINT-FILE.
+01 CKPT-RECORD.
+   05 CKPT-COUNT        PIC 9(7).
+FD  AUDIT-LOG-FILE.
+COPY AUDITREC.
 
 WORKING-STORAGE SECTION.
-01 WS-FILENAME        PIC X(30) VALUE "input.txt".
+01 WS-FILENAME        PIC X(30) VALUE "input.ok".
 01 WS-EOF-SW          PIC X(1)  VALUE "N".
+01 WS-RECS-READ       PIC 9(7) VALUE ZERO.
+01 WS-RECS-WRITTEN    PIC 9(7) VALUE ZERO.
+01 WS-BALANCED-SW     PIC X(1)  VALUE "Y".
+01 WS-CKPT-STATUS     PIC X(2) VALUE "00".
+01 WS-RESTART-COUNT   PIC 9(7) VALUE ZERO.
+01 WS-TOTAL-PROCESSED PIC 9(7) VALUE ZERO.
+01 WS-CKPT-INTERVAL   PIC 9(3) VALUE 50.
+01 WS-AUDIT-STATUS    PIC X(2) VALUE "00".
 PROCEDURE DIVISION.
+       PERFORM READ-RESTART-CHECKPOINT
+
        OPEN INPUT MY-FILE
-       OPEN OUTPUT MY-FILE2
+       IF WS-RESTART-COUNT > ZERO
+           OPEN EXTEND MY-FILE2
+           PERFORM SKIP-TO-RESTART-POINT
+       ELSE
+           OPEN OUTPUT MY-FILE2
+       END-IF
+
        PERFORM UNTIL WS-EOF-SW = "Y"
            READ MY-FILE
                AT END
                    MOVE "Y" TO WS-EOF-SW
                NOT AT END
-                   MOVE MY-NAME TO MY-NAME2
-                   write MY-WRİTER
+                   ADD 1 TO WS-RECS-READ
+                   MOVE MY-ID       TO MY-ID2
+                   MOVE MY-NAME     TO MY-NAME2
+                   MOVE MY-ADDRESS  TO MY-ADDRESS2
+                   MOVE MY-STATUS   TO MY-STATUS2
+                   WRITE MY-WRITER
+                   ADD 1 TO WS-RECS-WRITTEN
                    DISPLAY "Name: " MY-NAME
+                   PERFORM CHECKPOINT-IF-DUE
            END-READ
-           
+
        END-PERFORM
        CLOSE MY-FILE
        CLOSE MY-FILE2
-       
+
+       PERFORM CLEAR-CHECKPOINT
+       PERFORM PRINT-CONTROL-TOTALS
+
+       IF WS-BALANCED-SW = "Y"
+           MOVE ZERO TO RETURN-CODE
+       ELSE
+           MOVE 8 TO RETURN-CODE
+       END-IF
+
+       PERFORM WRITE-AUDIT-RECORD
+
        STOP RUN.
+
+READ-RESTART-CHECKPOINT.
+       MOVE ZERO TO WS-RESTART-COUNT
+       OPEN INPUT CHECKPOINT-FILE
+       IF WS-CKPT-STATUS = "00"
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CKPT-COUNT TO WS-RESTART-COUNT
+           END-READ
+           CLOSE CHECKPOINT-FILE
+       END-IF.
+
+SKIP-TO-RESTART-POINT.
+       DISPLAY "Restarting - repositioning past " WS-RESTART-COUNT
+               " previously processed records"
+       PERFORM WS-RESTART-COUNT TIMES
+           READ MY-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+           END-READ
+       END-PERFORM.
+
+CHECKPOINT-IF-DUE.
+       COMPUTE WS-TOTAL-PROCESSED = WS-RESTART-COUNT + WS-RECS-READ
+       IF FUNCTION MOD(WS-TOTAL-PROCESSED, WS-CKPT-INTERVAL) = ZERO
+           PERFORM WRITE-CHECKPOINT
+       END-IF.
+
+WRITE-CHECKPOINT.
+       OPEN OUTPUT CHECKPOINT-FILE
+       MOVE WS-TOTAL-PROCESSED TO CKPT-COUNT
+       WRITE CKPT-RECORD
+       CLOSE CHECKPOINT-FILE.
+
+CLEAR-CHECKPOINT.
+       OPEN OUTPUT CHECKPOINT-FILE
+       MOVE ZERO TO CKPT-COUNT
+       WRITE CKPT-RECORD
+       CLOSE CHECKPOINT-FILE.
+
+WRITE-AUDIT-RECORD.
+       OPEN EXTEND AUDIT-LOG-FILE
+       IF WS-AUDIT-STATUS NOT = "00"
+           OPEN OUTPUT AUDIT-LOG-FILE
+       END-IF
+       MOVE "READ"             TO AUDIT-JOB-NAME
+       MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+       MOVE WS-RECS-READ       TO AUDIT-RECS-READ
+       MOVE WS-RECS-WRITTEN    TO AUDIT-RECS-WRITTEN
+       MOVE RETURN-CODE        TO AUDIT-RETURN-CODE
+       WRITE AUDIT-RECORD
+       CLOSE AUDIT-LOG-FILE.
+
+PRINT-CONTROL-TOTALS.
+       IF WS-RECS-READ NOT = WS-RECS-WRITTEN
+           MOVE "N" TO WS-BALANCED-SW
+       END-IF
+       DISPLAY "=========================================="
+       DISPLAY "READ - CONTROL TOTAL REPORT"
+       DISPLAY "MY-FILE  records read:    " WS-RECS-READ
+       DISPLAY "MY-FILE2 records written: " WS-RECS-WRITTEN
+       IF WS-BALANCED-SW = "Y"
+           DISPLAY "BALANCED - read count matches written count"
+       ELSE
+           DISPLAY "*** OUT OF BALANCE *** - read and written counts differ"
+       END-IF
+       DISPLAY "==========================================".
