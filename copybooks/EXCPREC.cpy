@@ -0,0 +1,7 @@
+      *> Exception record for rejected batch transactions - used by
+      *> ADD-TWO-NUMBERS' reject log and, later, by the roster edit
+      *> pass (VALEDIT) for rejected roster records.
+       01 EXCP-RECORD.
+           05 EXCP-FIELD1     PIC X(30).
+           05 EXCP-FIELD2     PIC X(30).
+           05 EXCP-REASON     PIC X(30).
