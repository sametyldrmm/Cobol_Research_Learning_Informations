@@ -0,0 +1,8 @@
+      *> Result record for the batch number-pair calculator
+      *> (ADD-TWO-NUMBERS). RESULT-SUM stays PIC 9(3), matching the
+      *> original interactive NUM3 - a pair that would overflow it is
+      *> rejected rather than written with a truncated sum.
+       01 RESULT-RECORD.
+           05 RESULT-NUM1     PIC 9(3).
+           05 RESULT-NUM2     PIC 9(3).
+           05 RESULT-SUM      PIC 9(3).
