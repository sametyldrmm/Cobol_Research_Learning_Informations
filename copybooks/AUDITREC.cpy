@@ -0,0 +1,10 @@
+      *> Shared run-history record. READ and ADD-TWO-NUMBERS both
+      *> append one of these to the audit log at STOP RUN time so a
+      *> run's job name, timestamp, record counts and return code are
+      *> on record without relying on console DISPLAY output.
+       01 AUDIT-RECORD.
+           05 AUDIT-JOB-NAME      PIC X(8).
+           05 AUDIT-TIMESTAMP     PIC X(21).
+           05 AUDIT-RECS-READ     PIC 9(7).
+           05 AUDIT-RECS-WRITTEN  PIC 9(7).
+           05 AUDIT-RETURN-CODE   PIC 9(3).
