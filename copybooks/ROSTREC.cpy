@@ -0,0 +1,13 @@
+      *> Shared roster/customer record layout.
+      *> Used (via COPY ... REPLACING) by every FD and working-storage
+      *> area that has to line up with the roster master: READ's input
+      *> and output FDs, the maintenance menu, the print report and the
+      *> interface extract all COPY this instead of restating the
+      *> fields, so a layout change only has to be made in one place.
+      *> Callers supply a record-name and a set of field names via
+      *> REPLACING so two FDs in the same program don't collide.
+       01 RECNAME.
+           05 F-ID        PIC 9(5).
+           05 F-NAME      PIC X(30).
+           05 F-ADDR      PIC X(40).
+           05 F-STATUS    PIC X(1).
