@@ -0,0 +1,8 @@
+      *> Transaction record for the batch number-pair calculator
+      *> (ADD-TWO-NUMBERS). Fields are kept alphanumeric on the input
+      *> side so a non-numeric transaction can be detected with an
+      *> IS NUMERIC test instead of being accepted as garbage by a
+      *> numeric PICTURE.
+       01 TRAN-RECORD.
+           05 TRAN-NUM1       PIC X(3).
+           05 TRAN-NUM2       PIC X(3).
