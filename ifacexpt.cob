@@ -0,0 +1,116 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. IFACEXPT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT ROSTER-IN ASSIGN TO 'output.txt'
+    ORGANIZATION LINE SEQUENTIAL.
+SELECT IFACE-FILE ASSIGN TO 'interface.txt'
+    ORGANIZATION LINE SEQUENTIAL.
+SELECT AUDIT-LOG-FILE ASSIGN TO 'audit.log'
+    ORGANIZATION LINE SEQUENTIAL
+    FILE STATUS IS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ROSTER-IN.
+COPY ROSTREC REPLACING ==RECNAME== BY ==IN-RECORD==,
+                       ==F-ID==    BY ==IN-ID==,
+                       ==F-NAME==  BY ==IN-NAME==,
+                       ==F-ADDR==  BY ==IN-ADDRESS==,
+                       ==F-STATUS== BY ==IN-STATUS==.
+FD  IFACE-FILE.
+01 IFACE-HEADER.
+    05 IFH-TYPE          PIC X(1).
+    05 IFH-RUN-DATE       PIC X(10).
+    05 IFH-SOURCE-JOB     PIC X(8).
+    05 IFH-FILLER         PIC X(61).
+01 IFACE-DETAIL.
+    05 IFD-TYPE           PIC X(1).
+    05 IFD-ID             PIC 9(5).
+    05 IFD-NAME           PIC X(30).
+    05 IFD-ADDRESS        PIC X(40).
+    05 IFD-STATUS         PIC X(1).
+    05 IFD-FILLER         PIC X(3).
+01 IFACE-TRAILER.
+    05 IFT-TYPE           PIC X(1).
+    05 IFT-RECORD-COUNT   PIC 9(7).
+    05 IFT-HASH-TOTAL     PIC 9(9).
+    05 IFT-FILLER         PIC X(63).
+FD  AUDIT-LOG-FILE.
+COPY AUDITREC.
+
+WORKING-STORAGE SECTION.
+01 WS-AUDIT-STATUS     PIC X(2) VALUE "00".
+01 WS-EOF-SW           PIC X(1) VALUE "N".
+01 WS-RECORD-COUNT     PIC 9(7) VALUE ZERO.
+01 WS-HASH-TOTAL       PIC 9(9) VALUE ZERO.
+01 WS-RUN-DATE         PIC X(10) VALUE SPACES.
+01 WS-CURRENT-DATE     PIC X(21) VALUE SPACES.
+01 WS-SOURCE-JOB       PIC X(8) VALUE "READ".
+
+PROCEDURE DIVISION.
+       MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+       MOVE WS-CURRENT-DATE(1:4)  TO WS-RUN-DATE(1:4)
+       MOVE "-"                  TO WS-RUN-DATE(5:1)
+       MOVE WS-CURRENT-DATE(5:2) TO WS-RUN-DATE(6:2)
+       MOVE "-"                  TO WS-RUN-DATE(8:1)
+       MOVE WS-CURRENT-DATE(7:2) TO WS-RUN-DATE(9:2)
+
+       OPEN INPUT ROSTER-IN
+       OPEN OUTPUT IFACE-FILE
+
+       MOVE "H"           TO IFH-TYPE
+       MOVE WS-RUN-DATE    TO IFH-RUN-DATE
+       MOVE WS-SOURCE-JOB  TO IFH-SOURCE-JOB
+       MOVE SPACES         TO IFH-FILLER
+       WRITE IFACE-HEADER
+
+       PERFORM UNTIL WS-EOF-SW = "Y"
+           READ ROSTER-IN
+               AT END
+                   MOVE "Y" TO WS-EOF-SW
+               NOT AT END
+                   PERFORM WRITE-INTERFACE-DETAIL
+           END-READ
+       END-PERFORM
+
+       MOVE "T"              TO IFT-TYPE
+       MOVE WS-RECORD-COUNT  TO IFT-RECORD-COUNT
+       MOVE WS-HASH-TOTAL    TO IFT-HASH-TOTAL
+       MOVE SPACES           TO IFT-FILLER
+       WRITE IFACE-TRAILER
+
+       CLOSE ROSTER-IN
+       CLOSE IFACE-FILE
+
+       DISPLAY "Interface records exported: " WS-RECORD-COUNT
+       DISPLAY "Interface hash total:       " WS-HASH-TOTAL
+
+       PERFORM WRITE-AUDIT-RECORD
+
+       STOP RUN.
+
+WRITE-INTERFACE-DETAIL.
+       MOVE "D"           TO IFD-TYPE
+       MOVE IN-ID          TO IFD-ID
+       MOVE IN-NAME        TO IFD-NAME
+       MOVE IN-ADDRESS     TO IFD-ADDRESS
+       MOVE IN-STATUS      TO IFD-STATUS
+       MOVE SPACES         TO IFD-FILLER
+       WRITE IFACE-DETAIL
+       ADD 1 TO WS-RECORD-COUNT
+       ADD IN-ID TO WS-HASH-TOTAL.
+
+WRITE-AUDIT-RECORD.
+       OPEN EXTEND AUDIT-LOG-FILE
+       IF WS-AUDIT-STATUS NOT = "00"
+           OPEN OUTPUT AUDIT-LOG-FILE
+       END-IF
+       MOVE "IFACEXPT"         TO AUDIT-JOB-NAME
+       MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+       MOVE WS-RECORD-COUNT    TO AUDIT-RECS-READ
+       MOVE WS-RECORD-COUNT    TO AUDIT-RECS-WRITTEN
+       MOVE RETURN-CODE        TO AUDIT-RETURN-CODE
+       WRITE AUDIT-RECORD
+       CLOSE AUDIT-LOG-FILE.
